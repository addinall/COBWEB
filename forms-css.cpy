@@ -0,0 +1,27 @@
+      *> FILE forms-css.cpy
+      *> vim: set expandtab tabstop=3 shiftwidth=3 autoindent :
+      *>
+      *> This file contains the CSS3 directives for our FORM
+      *> content type -- the HTML5 <form> we use to let a site
+      *> visitor leave a BLOG-REPLY.  Same copybook-of-constants
+      *> pattern as STYLE-CSS3 and SLIDER-CSS3.
+      *>
+      *> Mark Addinall
+      *> web2.cob and associated files are Copyright (C) Mark Addinall,
+      *> 2013, 2014
+      *> XMAS 2013
+      *> Brisbane, Australia
+      *> HAVE FUN!
+
+            01 FORMS-CSS3.
+                03 FORM-CONTAINER       PIC X(254) VALUE
+                    "form {max-width: 560px;margin: 20px auto;padding: 16px;border: 2px solid black;background: rgba(255,255,255,0.6);}".
+
+                03 FORM-LABEL-CSS       PIC X(254) VALUE
+                    "form label {display: block;font-size: 16px;font-family: arial, sans-serif;color: #001400;margin-top: 12px;}".
+
+                03 FORM-FIELD-CSS       PIC X(254) VALUE
+                    "form input[type=text], form textarea {width: 100%;font-size: 16px;font-family: arial, sans-serif;padding: 6px;margin-top: 4px;border: 1px solid black;}".
+
+                03 FORM-BUTTON-CSS      PIC X(254) VALUE
+                    "form input[type=submit] {margin-top: 12px;font-size: 16px;font-family: arial, sans-serif;padding: 8px 20px;border: 2px solid black;background: #006600;color: #FFFFFF;}".
