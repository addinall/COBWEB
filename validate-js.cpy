@@ -0,0 +1,23 @@
+      *> FILE validate-js.cpy
+      *> vim: set expandtab tabstop=3 shiftwidth=3 autoindent :
+      *>
+      *> This file contains the NATIVE Javascript we ship alongside
+      *> our FORM content type, to stop a visitor submitting a
+      *> completely empty BLOG-REPLY before it ever hits the
+      *> server-side POST capture code.  Same copybook-of-constants
+      *> pattern as STYLE-CSS3, SLIDER-CSS3 and FORMS-CSS3 -- no
+      *> framework, no jQuery, just plain DOM Javascript.
+      *>
+      *> Mark Addinall
+      *> web2.cob and associated files are Copyright (C) Mark Addinall,
+      *> 2013, 2014
+      *> XMAS 2013
+      *> Brisbane, Australia
+      *> HAVE FUN!
+
+            01 VALIDATE-JS.
+                03 VALIDATE-FUNCTION    PIC X(254) VALUE
+                    "function dl100Validate(f) {if (f.comment.value.replace(/^\s+|\s+$/g,'').length < 1) {alert('Please enter a comment before submitting.');return false;} return true;}".
+
+                03 VALIDATE-ATTACH      PIC X(254) VALUE
+                    "window.onload = function() {var f = document.forms['replyform'];if (f) {f.onsubmit = function() {return dl100Validate(f);};}};".
