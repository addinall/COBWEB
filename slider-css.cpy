@@ -0,0 +1,39 @@
+      *> FILE slider-css.cpy
+      *> vim: set expandtab tabstop=3 shiftwidth=3 autoindent :
+      *>
+      *> This file contains the CSS3 directives for our SLIDER /
+      *> SLIDER-IMAGE content types -- a pure CSS3 image carousel.
+      *> No Javascript anywhere in sight.  The trick is an
+      *> @keyframes animation that cycles each slide's opacity in
+      *> and out; animation-delay is staggered per slide using the
+      *> :nth-of-type() selector below, so the slides take turns
+      *> showing themselves without any scripting on either side.
+      *> SHOW-SLIDER (in cobweb.cob) just emits one
+      *> <div class="slide"> per SLIDER-IMAGE child of a SLIDER
+      *> content-entry, in parent order.
+      *>
+      *> Mark Addinall
+      *> web2.cob and associated files are Copyright (C) Mark Addinall,
+      *> 2013, 2014
+      *> XMAS 2013
+      *> Brisbane, Australia
+      *> HAVE FUN!
+
+            01 SLIDER-CSS3.
+                03 SLIDER-CONTAINER     PIC X(254) VALUE
+                    "#slider {position: relative;width: 100%;height: 320px;overflow: hidden;border: 2px solid black;}".
+
+                03 SLIDER-SLIDES        PIC X(254) VALUE
+                    "#slider .slide {position: absolute;top: 0;left: 0;width: 100%;height: 100%;opacity: 0;animation: slider-fade 16s infinite;}".
+
+                03 SLIDER-IMAGE-CSS     PIC X(254) VALUE
+                    "#slider .slide img {width: 100%;height: 100%;}".
+
+                03 SLIDER-KEYFRAMES     PIC X(254) VALUE
+                    "@keyframes slider-fade {0% {opacity: 0;} 6% {opacity: 1;} 25% {opacity: 1;} 31% {opacity: 0;} 100% {opacity: 0;}}".
+
+      *> Stagger each slide's animation-delay by its position in
+      *> the DOM so they take turns instead of fading in step.
+
+                03 SLIDER-ANIMATE       PIC X(254) VALUE
+                    "#slider .slide:nth-of-type(1) {animation-delay: 0s;} #slider .slide:nth-of-type(2) {animation-delay: 4s;} #slider .slide:nth-of-type(3) {animation-delay: 8s;} #slider .slide:nth-of-type(4) {animation-delay: 12s;}".
