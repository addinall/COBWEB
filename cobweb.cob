@@ -87,6 +87,65 @@
                     SELECT config-file ASSIGN to "conf/config.dat"
                         ORGANIZATION IS LINE SEQUENTIAL.
 
+      *> The content data file is our little CMS "database" -- one
+      *> line per content-entry, walked top to bottom by FETCH-CONTENT.
+
+                    SELECT content-file ASSIGN TO "data/content.dat"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> SHOW-SLIDER needs to scan the content file for a SLIDER's
+      *> SLIDER-IMAGE children while FETCH-CONTENT's own scan of
+      *> content-file is still partway through -- hence a second
+      *> SELECT/FD pointed at the very same file, opened and closed
+      *> independently, instead of fighting over one file cursor.
+
+                    SELECT content-lookup-file ASSIGN TO
+                        "data/content.dat"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> ADMIN-MODE's EDIT and DELETE operations stream content-file
+      *> to this scratch file, record by record, either changing or
+      *> skipping the one the operator asked about, then rename it
+      *> over the top of content.dat -- our random access substitute
+      *> on a file organization that doesn't offer any.
+
+                    SELECT content-edit-file ASSIGN TO
+                        "data/content.new"
+                        ORGANIZATION IS LINE SEQUENTIAL.
+
+      *> One line per invocation, appended (never overwritten) by
+      *> APPEND-AUDIT-RECORD just before STOP RUN -- who hit the site,
+      *> what they asked for, and what was running at the time.
+
+                    SELECT audit-file ASSIGN TO
+                        "log/access.log"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS audit-file-status.
+
+      *> Holds the one active admin session token, so a browser that
+      *> has already logged in can be recognised by its Set-Cookie'd
+      *> token on later requests instead of resending the plaintext
+      *> login/password every time.  One line, overwritten on every
+      *> fresh login -- there's only ever the one admin account, so
+      *> there's only ever the one session to track.
+
+                    SELECT admin-session-file ASSIGN TO
+                        "data/session.dat"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS admin-session-file-status.
+
+      *> ESTABLISH-ADMIN-SESSION's source of entropy for the token
+      *> above -- the kernel's CSPRNG, not the clock.  A token built
+      *> from FUNCTION CURRENT-DATE alone is just a timestamp, and a
+      *> timestamp narrowed down from the access log (or a glance at
+      *> the clock on login) is something a visitor can brute-force or
+      *> compute outright.
+
+                    SELECT random-source-file ASSIGN TO
+                        "/dev/urandom"
+                        ORGANIZATION IS SEQUENTIAL
+                        FILE STATUS IS random-source-file-status.
+
 
        DATA DIVISION.
 
@@ -121,6 +180,78 @@
                 88 end-config               VALUE HIGH-VALUES.
                 05 stream       PIC X(512)  VALUE "UNDEFINED".
 
+      *> Our content object, read straight off disk.  entry-title,
+      *> entry-type, entry-value and parent are exactly the four
+      *> fields described in the big comment block that used to sit
+      *> above the WORKING-STORAGE content-entry definition -- it
+      *> has moved down here now that it's the record buffer for
+      *> content-file instead of a one-off scratch area.
+
+            FD content-file.
+
+            01 content-entry.
+                03 entry-title  PIC X(32).
+                03 entry-type   PIC X(18).
+                03 entry-value  PIC X(1024).
+                03 parent       PIC X(32).
+
+      *> Record buffer for the second file handle described above.
+      *> Same layout as content-entry, different data-names so the
+      *> two scans never tread on each other.
+
+            FD content-lookup-file.
+
+            01 content-lookup-entry.
+                03 entry-title-lk  PIC X(32).
+                03 entry-type-lk   PIC X(18).
+                03 entry-value-lk  PIC X(1024).
+                03 parent-lk       PIC X(32).
+
+      *> Record buffer for the EDIT/DELETE rewrite-and-rename
+      *> scratch file described above.  Same layout again.
+
+            FD content-edit-file.
+
+            01 content-edit-entry.
+                03 entry-title-ed  PIC X(32).
+                03 entry-type-ed   PIC X(18).
+                03 entry-value-ed  PIC X(1024).
+                03 parent-ed       PIC X(32).
+
+      *> One audit-entry per line: timestamp, the visitor's address,
+      *> the page or mode they hit, and what op-system/theme-name this
+      *> site was running under at the time -- plain fixed-width text
+      *> fields, same spirit as every other flat file in this program.
+
+            FD audit-file.
+
+            01 audit-entry.
+                03 audit-timestamp  PIC X(15).
+                03 FILLER           PIC X(01)  VALUE SPACE.
+                03 audit-remote-ip  PIC X(15).
+                03 FILLER           PIC X(01)  VALUE SPACE.
+                03 audit-request    PIC X(64).
+                03 FILLER           PIC X(01)  VALUE SPACE.
+                03 audit-op-system  PIC X(32).
+                03 FILLER           PIC X(01)  VALUE SPACE.
+                03 audit-theme      PIC X(32).
+
+      *> One record: the current admin session token, nothing else.
+
+            FD admin-session-file.
+
+            01 admin-session-entry.
+                03 admin-session-token-rec  PIC X(32).
+
+      *> 24 raw bytes is plenty to key admin-token-alphabet off of and
+      *> still leave room for the "SESS-" label inside the 32-byte
+      *> token field below.
+
+            FD random-source-file.
+
+            01 random-source-entry.
+                03 random-source-byte   PIC X(01)  OCCURS 24 TIMES.
+
 
         WORKING-STORAGE SECTION.
 
@@ -134,6 +265,34 @@
       
             01 newline         PIC X   VALUE x'0a'.
 
+      *> HTML-ESCAPE-VALUE's scratch area.  Anything that ends up in
+      *> entry-value by way of a public, unauthenticated form --
+      *> APPEND-BLOG-REPLY's visitor-supplied reply text chief among
+      *> them -- has to run through this before it's ever DISPLAYed
+      *> back out again, whether that's on the public page or inside
+      *> one of the admin panel's own "value=" attributes.  Sized for
+      *> the worst case (entry-value's 1024 bytes, every one of them
+      *> a quote, each growing to the 6-byte &quot;).
+
+            01 html-escape-work.
+                03 html-escape-source   PIC X(1024).
+                03 html-escape-target   PIC X(6144).
+                03 html-escape-len      PIC 9(04)   COMP.
+                03 html-escape-sub      PIC 9(04)   COMP.
+                03 html-escape-out-sub  PIC 9(04)   COMP.
+                03 html-escape-char     PIC X(01).
+
+      *> SHOW-ADMIN-LIST-ROW escapes each content-lookup-file field
+      *> once, up front, and holds the results here rather than
+      *> calling HTML-ESCAPE-VALUE again for each of the row's
+      *> several re-uses of the same title/type/value/parent.
+
+            01 admin-row-escaped.
+                03 admin-row-title-esc   PIC X(192).
+                03 admin-row-type-esc    PIC X(108).
+                03 admin-row-value-esc   PIC X(6144).
+                03 admin-row-parent-esc  PIC X(192).
+
       *> This first data structure is going to be used to suck
       *> in the rather simplistic configuration file.  I am just
       *> going to modify the configuration I use in my Perl
@@ -146,8 +305,13 @@
       *> and flatten it out.
       *>
       
+      *> NOTE: the site name field is called "site-title" and the
+      *> admin password field is called "passwd" rather than the
+      *> more obvious "title"/"password" -- both are reserved words
+      *> under the IBM dialect we compile with.
+
             01 runtime-config-data.
-                03 title        PIC X(64)   VALUE "Our Name Goes Here".
+                03 site-title   PIC X(64)   VALUE "Our Name Goes Here".
                 03 op-system    PIC X(64)   VALUE "UNDEFINED".
                 03 theme-name   PIC X(64)   VALUE "css/default.css".
                 03 url          PIC X(128)  VALUE "localhost".
@@ -155,7 +319,25 @@
                 03 admin.
                     05 name     PIC X(128)  VALUE "UNDEFINED".
                     05 login    PIC X(32)   VALUE "admin".
-                    05 password PIC X(32)   VALUE "UNDEFINED".
+                    05 passwd   PIC X(32)   VALUE "UNDEFINED".
+
+      *> Whether the site ever shows COMMENT content-entries as HTML
+      *> comments -- see CHECK-DEBUG-VIEW below.  Off by default; a
+      *> site operator who wants the feature at all turns it on here,
+      *> and each individual visitor still has to ask for it with
+      *> "debug=1" on the query string.
+
+                03 debug-mode   PIC X(03)   VALUE "OFF".
+
+      *> Scratch fields used to split a "token: value" config line
+      *> on its FIRST colon -- see STORE-CONFIG-VALUE below.
+
+            01 config-line-work.
+                03 config-line      PIC X(512).
+                03 config-line-len  PIC 9(03)   COMP.
+                03 config-colon-pos PIC 9(03)   COMP.
+                03 config-token     PIC X(64).
+                03 config-value     PIC X(512).
 
 
       *> Now we start to build up our Content Objects.  From the
@@ -205,11 +387,9 @@
       *>                    inside for a VIEW SOURCE.  Aren't I nice!
       *>
       *>                    That will do.
-            01 content-entry.
-                03 entry-title  PIC X(32)   VALUE "UNDEFINED".
-                03 entry-type   PIC X(16)   VALUE "UNDEFINED".
-                03 entry-value  PIC X(1024) VALUE "IPSUM".
-                03 parent       PIC X(32)   VALUE "UNDEFINED".
+      *>
+      *> content-entry itself now lives in the FILE SECTION as the
+      *> record buffer for content-file -- see above.
 
       *> We will use the tried and trusted COBOL COPYBOOK method
       *> to include our CSS style, CSS utilities and any native
@@ -224,6 +404,237 @@
 
            COPY validate-js.
 
+      *> end-of-content-flag drives the FETCH-CONTENT read loop below.
+
+            01 end-of-content-flag     PIC X(01)  VALUE "N".
+                88 end-of-content                 VALUE "Y".
+
+      *> SHOW-SLIDER's own lookahead reader uses this pair, plus
+      *> current-slider-id to remember which SLIDER we're showing
+      *> the SLIDER-IMAGE children of.
+
+            01 end-of-slider-flag      PIC X(01)  VALUE "N".
+                88 end-of-slider                  VALUE "Y".
+
+            01 current-slider-id       PIC X(32).
+
+      *> The CGI environment's own query string, read once per
+      *> request.  Right now the only thing we look for in it is
+      *> "mode=admin" -- see ADMIN-MODE below.
+
+            01 query-string            PIC X(512).
+
+      *> CAPTURE-POST-REPLY and ADMIN-MODE both read a urlencoded
+      *> POST body off SYSIN and split it into "key=value" fields
+      *> on "&".  We decode the "+" (space) escaping that every
+      *> browser form uses, but not %XX escapes -- plenty good
+      *> enough for plain-text fields.  Nine fields is more than
+      *> either replyform or the admin forms below ever send.
+
+            01 post-request-method     PIC X(16).
+            01 post-content-length     PIC X(16).
+            01 post-body               PIC X(1060).
+
+            01 post-fields.
+                03 post-field          PIC X(1060) OCCURS 9 TIMES.
+
+            01 post-article            PIC X(32).
+            01 post-comment            PIC X(1024).
+            01 new-reply-title         PIC X(32).
+            01 reply-timestamp         PIC X(21).
+
+      *> Fields used only by the admin content-maintenance mode.
+
+            01 post-op                 PIC X(16).
+            01 post-admin-login        PIC X(32).
+            01 post-admin-pass         PIC X(32).
+            01 post-entry-title        PIC X(32).
+            01 post-entry-type         PIC X(18).
+            01 post-entry-value        PIC X(1024).
+            01 post-entry-parent       PIC X(32).
+            01 post-entry-origtype     PIC X(18).
+
+            01 post-field-sub          PIC 9(02)   COMP.
+
+            01 admin-authenticated-flag PIC X(01)  VALUE "N".
+                88 admin-authenticated             VALUE "Y".
+
+      *> Cookie-based session support for ADMIN-MODE -- see
+      *> CHECK-ADMIN-SESSION and ESTABLISH-ADMIN-SESSION below.  A
+      *> fresh login writes a new token to admin-session-file and asks
+      *> OUTPUT-HEADER to Set-Cookie it; every later admin request
+      *> reads HTTP_COOKIE back and matches it against that same file
+      *> instead of requiring the login form's fields to be resent.
+
+            01 issue-admin-cookie-flag PIC X(01)  VALUE "N".
+                88 issue-admin-cookie              VALUE "Y".
+            01 admin-session-token      PIC X(32).
+            01 http-cookie-env          PIC X(256).
+            01 admin-session-file-status PIC X(02).
+
+            01 cookie-fields.
+                03 cookie-field         PIC X(64)  OCCURS 9 TIMES.
+            01 cookie-field-sub         PIC 9(02)  COMP.
+            01 cookie-param             PIC X(64).
+
+            01 random-source-file-status PIC X(02).
+            01 admin-token-alphabet    PIC X(36)  VALUE
+                "ABCDEFGHIJKLMNOPQRSTUVWXYZ0123456789".
+            01 admin-token-sub          PIC 9(02)  COMP.
+            01 admin-token-idx          PIC 9(02)  COMP.
+            01 admin-token-out-ptr      PIC 9(04)  COMP.
+
+            01 end-of-admin-list-flag  PIC X(01)  VALUE "N".
+                88 end-of-admin-list              VALUE "Y".
+
+            01 post-param-work.
+                03 post-param          PIC X(1060).
+                03 post-param-len      PIC 9(04)  COMP.
+                03 post-param-eq-pos   PIC 9(04)  COMP.
+                03 post-param-key      PIC X(32).
+                03 post-param-value    PIC X(1024).
+
+      *> BUILD-MENU's own lookahead pair, for the outer (top-level,
+      *> parent ROOT) scan of MENU entries.  The nested scan for a
+      *> top-level MENU's own children reuses content-edit-file as a
+      *> third handle onto content.dat -- same trick as
+      *> content-lookup-file, just one more of them, since the outer
+      *> and inner scans both need to be open at once.
+
+            01 end-of-menu-flag        PIC X(01)  VALUE "N".
+                88 end-of-menu                    VALUE "Y".
+
+            01 end-of-menu-child-flag  PIC X(01)  VALUE "N".
+                88 end-of-menu-child              VALUE "Y".
+
+            01 current-menu-id         PIC X(32).
+
+      *> PAGE routing.  PATH_INFO wins when Apache hands us one;
+      *> otherwise we fall back to a "page=" QUERY_STRING, the same
+      *> way "mode=admin" is recognised above.  An empty
+      *> requested-page means "no routing requested" -- FETCH-CONTENT
+      *> then falls back to its original behaviour of rendering every
+      *> PAGE in the file, which is what the batch site-generator run
+      *> mode wants too.
+
+            01 path-info               PIC X(64).
+            01 requested-page          PIC X(32).
+            01 page-scan-pos           PIC 9(04)   COMP.
+
+            01 render-this-entry-flag  PIC X(01)  VALUE "Y".
+                88 render-this-entry              VALUE "Y".
+
+            01 page-section-open-flag  PIC X(01)  VALUE "N".
+                88 page-section-open              VALUE "Y".
+
+      *> CHECK-PAGE-FILTER matches an entry's immediate parent against
+      *> requested-page, but a BLOG-REPLY's parent is the BLOG-ENTRY
+      *> it was posted against, not the PAGE that entry itself lives
+      *> under (and a SLIDER-IMAGE's parent is its SLIDER, same
+      *> story) -- one level deeper than a plain parent-equality check
+      *> reaches.  CHECK-GRANDPARENT looks the entry's parent back up
+      *> in content.dat and asks whether THAT record's own parent is
+      *> the routed page, so a reply stays visible under routing no
+      *> matter how it got appended -- APPEND-BLOG-REPLY always writes
+      *> new replies to the end of content.dat, so this can't assume
+      *> anything about file position, only about parent chains.
+
+            01 grandparent-lookup-flag PIC X(01)  VALUE "N".
+                88 grandparent-lookup-found        VALUE "Y".
+            01 grandparent-value       PIC X(32).
+            01 end-of-grandparent-lookup-flag
+                                       PIC X(01)  VALUE "N".
+                88 end-of-grandparent-lookup       VALUE "Y".
+
+      *> ADMIN-ADD-ENTRY's guard against adding a second entry that
+      *> shares both entry-title and entry-type with one already on
+      *> file -- REWRITE-CONTENT-RECORD keys EDIT/DELETE off that pair,
+      *> so letting two entries collide on both would bring the same
+      *> ambiguity straight back in through the ADD form.
+
+            01 dup-entry-lookup-flag  PIC X(01)  VALUE "N".
+                88 dup-entry-found                VALUE "Y".
+            01 end-of-dup-lookup-flag PIC X(01)  VALUE "N".
+                88 end-of-dup-lookup               VALUE "Y".
+
+      *> ADMIN-ADD-ENTRY's guard against a title that would land in
+      *> GENERATE-BATCH-PAGE's CALL "SYSTEM" command line -- see
+      *> CHECK-ENTRY-TITLE below.
+
+            01 title-check-flag       PIC X(01)  VALUE "Y".
+                88 title-check-ok                  VALUE "Y".
+            01 title-check-sub        PIC 9(02)  COMP.
+            01 title-check-len        PIC 9(02)  COMP.
+            01 title-check-char       PIC X(01).
+
+      *> CHECK-DEBUG-VIEW's toggle for showing COMMENT content-
+      *> entries as HTML comments.  Both the site's own debug-mode
+      *> config token AND a "debug=1" somewhere on the visitor's own
+      *> QUERY_STRING have to be true -- an operator who never turns
+      *> debug-mode on in conf/config.dat can't have it switched on
+      *> from outside no matter what a visitor puts on the URL.
+
+            01 query-string-upper      PIC X(512).
+            01 debug-scan-pos          PIC 9(04)   COMP.
+
+            01 debug-view-flag         PIC X(01)  VALUE "N".
+                88 debug-view                     VALUE "Y".
+
+      *> DETECT-RUN-MODE tells a live Apache request (GATEWAY_INTERFACE
+      *> always comes from Apache, never from a shell) apart from a
+      *> batch, off-line run of the same executable -- cron, or a
+      *> developer generating the site by hand.  A batch run comes in
+      *> two flavours: the top-level "orchestrator" invocation, which
+      *> has neither GATEWAY_INTERFACE nor COBWEB_BATCH_CHILD set, and
+      *> which RUN-BATCH-GENERATOR loops over every PAGE content-entry
+      *> re-running this same executable once per page (COBWEB_BATCH_
+      *> CHILD=Y, PATH_INFO=/<page>) with its output shell-redirected
+      *> into out/<page>.html; and each of those per-page children,
+      *> which render a page exactly the way a CGI request would,
+      *> minus OUTPUT-HEADER's "Content-type:" line, which only makes
+      *> sense down a live CGI connection to Apache.
+
+            01 cgi-gateway             PIC X(32).
+            01 batch-child-env         PIC X(03).
+            01 batch-command           PIC X(128).
+
+            01 batch-mode-flag         PIC X(01)  VALUE "N".
+                88 batch-mode                     VALUE "Y".
+
+            01 batch-orchestrator-flag PIC X(01)  VALUE "N".
+                88 batch-orchestrator             VALUE "Y".
+
+      *> APPEND-AUDIT-RECORD's working fields.  audit-now just borrows
+      *> FUNCTION CURRENT-DATE the same way APPEND-BLOG-REPLY already
+      *> does for reply-timestamp; audit-request-label is whichever of
+      *> REQUEST_URI, the routed page, "mode=admin" or "BATCH" best
+      *> describes what this invocation was actually asked for.
+
+            01 audit-now               PIC X(21).
+            01 remote-addr             PIC X(15).
+            01 request-uri-env         PIC X(64).
+            01 audit-request-label     PIC X(64).
+            01 audit-file-status       PIC X(02).
+
+      *> An "ajax=<entry-title>" QUERY_STRING, same single-param
+      *> convention "page=" uses (and the same "&" cutoff PARSE-PAGE-
+      *> REQUEST needed once "debug=1" started riding alongside
+      *> "page="), bypasses the whole HTML page template and returns
+      *> just that one content-entry, and any SLIDER-IMAGE/BLOG-REPLY
+      *> children it has, as a JSON fragment.
+
+            01 ajax-title              PIC X(32).
+            01 ajax-scan-pos           PIC 9(04)   COMP.
+
+            01 ajax-requested-flag     PIC X(01)  VALUE "N".
+                88 ajax-requested                 VALUE "Y".
+
+            01 end-of-ajax-child-flag  PIC X(01)  VALUE "N".
+                88 end-of-ajax-child               VALUE "Y".
+
+            01 ajax-child-first-flag   PIC X(01)  VALUE "Y".
+                88 ajax-child-first                VALUE "Y".
+
 
        PROCEDURE DIVISION.
       
@@ -236,19 +647,146 @@
       *> around much.  Formatting is all in the CSS3, where it
       *> should be.
 
+           PERFORM DETECT-RUN-MODE
            PERFORM FETCH-CONFIGURATION
-           PERFORM OUTPUT-HEADER
-           PERFORM START-BODY
-           PERFORM FETCH-CONTENT
-           PERFORM SHOW-LOGO
-           PERFORM END-HTML
+           PERFORM READ-QUERY-STRING
+           PERFORM READ-POST-BODY
+           PERFORM READ-PATH-INFO
+           PERFORM PARSE-PAGE-REQUEST
+           PERFORM PARSE-AJAX-REQUEST
+           PERFORM CHECK-DEBUG-VIEW
+
+           IF batch-orchestrator
+               PERFORM RUN-BATCH-GENERATOR
+           ELSE
+               IF ajax-requested
+                   PERFORM OUTPUT-AJAX-JSON
+               ELSE
+                   IF FUNCTION TRIM(query-string) = "mode=admin"
+                       PERFORM ADMIN-AUTHENTICATE
+                       PERFORM OUTPUT-HEADER
+                       PERFORM START-BODY
+                       PERFORM ADMIN-MODE
+                       PERFORM END-HTML
+                   ELSE
+                       IF post-article NOT = SPACES AND
+                               post-comment NOT = SPACES
+                           PERFORM APPEND-BLOG-REPLY
+                       END-IF
+                       PERFORM OUTPUT-HEADER
+                       PERFORM START-BODY
+                       PERFORM BUILD-MENU
+                       PERFORM FETCH-CONTENT
+                       PERFORM SHOW-LOGO
+                       PERFORM END-HTML
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM APPEND-AUDIT-RECORD
+
            STOP RUN.
 
+       DETECT-RUN-MODE.
+           MOVE SPACES TO cgi-gateway
+           ACCEPT cgi-gateway FROM ENVIRONMENT "GATEWAY_INTERFACE"
+               ON EXCEPTION MOVE SPACES TO cgi-gateway
+           END-ACCEPT
+
+           MOVE SPACES TO batch-child-env
+           ACCEPT batch-child-env FROM ENVIRONMENT "COBWEB_BATCH_CHILD"
+               ON EXCEPTION MOVE SPACES TO batch-child-env
+           END-ACCEPT
+
+           MOVE "N" TO batch-mode-flag
+           MOVE "N" TO batch-orchestrator-flag
+
+           IF FUNCTION TRIM(cgi-gateway) = SPACES
+               SET batch-mode TO TRUE
+               IF FUNCTION TRIM(batch-child-env) NOT = "Y"
+                   SET batch-orchestrator TO TRUE
+               END-IF
+           END-IF.
+
+       APPEND-AUDIT-RECORD.
+
+      *> One line per invocation, opened EXTEND so it only ever grows.
+      *> REQUEST_URI is what Apache actually gave the visitor's
+      *> browser; a batch child or the orchestrator itself never has
+      *> one, so we fall back to whatever PARSE-PAGE-REQUEST or
+      *> DETECT-RUN-MODE worked out instead.
+
+           MOVE SPACES TO remote-addr
+           ACCEPT remote-addr FROM ENVIRONMENT "REMOTE_ADDR"
+               ON EXCEPTION MOVE SPACES TO remote-addr
+           END-ACCEPT
+
+           MOVE SPACES TO request-uri-env
+           ACCEPT request-uri-env FROM ENVIRONMENT "REQUEST_URI"
+               ON EXCEPTION MOVE SPACES TO request-uri-env
+           END-ACCEPT
+
+           MOVE SPACES TO audit-request-label
+
+           EVALUATE TRUE
+               WHEN FUNCTION TRIM(request-uri-env) NOT = SPACES
+                   MOVE FUNCTION TRIM(request-uri-env)
+                       TO audit-request-label
+               WHEN batch-orchestrator
+                   MOVE "BATCH-GENERATOR" TO audit-request-label
+               WHEN FUNCTION TRIM(query-string) = "mode=admin"
+                   MOVE "ADMIN" TO audit-request-label
+               WHEN FUNCTION TRIM(requested-page) NOT = SPACES
+                   MOVE FUNCTION TRIM(requested-page)
+                       TO audit-request-label
+               WHEN OTHER
+                   MOVE "HOME" TO audit-request-label
+           END-EVALUATE
+
+           MOVE FUNCTION CURRENT-DATE TO audit-now
+           MOVE SPACES TO audit-entry
+           MOVE audit-now(1:14) TO audit-timestamp
+           MOVE remote-addr TO audit-remote-ip
+           MOVE audit-request-label TO audit-request
+           MOVE op-system TO audit-op-system
+           MOVE theme-name TO audit-theme
+
+      *> log/access.log doesn't exist until the very first hit --
+      *> OPEN EXTEND refuses a file that isn't there yet (status 35),
+      *> so the first invocation creates it with OPEN OUTPUT instead.
+
+           OPEN EXTEND audit-file
+           IF audit-file-status = "35"
+               OPEN OUTPUT audit-file
+           END-IF
+           WRITE audit-entry
+           CLOSE audit-file.
+
        OUTPUT-HEADER.
-           DISPLAY 
-                "Content-type: text/html"
-                newline
-                newline
+
+      *> The "Content-type:" line only makes sense down a live CGI
+      *> connection back to Apache -- a batch run (orchestrator or
+      *> per-page child) writes straight HTML, so it's left off.  A
+      *> fresh ADMIN-AUTHENTICATE login gets its Set-Cookie line added
+      *> here too, ahead of the blank line that ends the headers.
+
+           IF NOT batch-mode
+               DISPLAY
+                    "Content-type: text/html"
+                    newline
+               END-DISPLAY
+               IF issue-admin-cookie
+                   DISPLAY
+                        "Set-Cookie: COBWEBADMIN="
+                        FUNCTION TRIM(admin-session-token)
+                        "; HttpOnly; SameSite=Strict"
+                        newline
+                   END-DISPLAY
+               END-IF
+               DISPLAY newline END-DISPLAY
+           END-IF
+
+           DISPLAY
                 "<!DOCTYPE html>"
                 newline
                 "<html>"
@@ -266,6 +804,7 @@
             END-DISPLAY.
 
             PERFORM OUTPUT-CSS3.
+            PERFORM OUTPUT-VALIDATE-JS.
 
             DISPLAY
                 "    </head>"
@@ -278,14 +817,47 @@
                 HTML-GLOBAL-RESET
                 VIEWPORT-RESET
                 IMAGE-RESET
-                HTML-BODY-BASE
-                HTML-BODY-BASE
-                HTML-BODY-BASE
-                HTML-BODY-BASE
-                HTML-BODY-BASE
-                HTML-BODY-BASE
-                HTML-BODY-BASE
+                HTML-BODY-BASE-1
+                HTML-BODY-BASE-2
+                HTML-BODY-BASE-3
+                HTML-BODY-BASE-4
+                HTML-BODY-BASE-5
+                CONTAINER-CSS
+                HEADER-CSS
+                COLUMN-ONE-CSS
+                COLUMN-TWO-CSS
+                FOOTER-CSS
+                PARA-STYLE-1
+                PARA-STYLE-2
+                PARA-STYLE-3
+                HEADING-ONE-CSS
+                HEADING-TWO-CSS
+                RESPONSIVE-MEDIA-CSS
+                SLIDER-CONTAINER
+                SLIDER-SLIDES
+                SLIDER-IMAGE-CSS
+                SLIDER-KEYFRAMES
+                SLIDER-ANIMATE
+                FORM-CONTAINER
+                FORM-LABEL-CSS
+                FORM-FIELD-CSS
+                FORM-BUTTON-CSS
+            END-DISPLAY
+           DISPLAY "</style>".
+
+       OUTPUT-VALIDATE-JS.
+
+      *> VALIDATE-ATTACH only wires itself up if a form named
+      *> "replyform" actually exists on the page, so there's no
+      *> harm emitting this on every page even when FETCH-CONTENT
+      *> hasn't rendered a FORM entry yet.
+
+           DISPLAY '<script type="text/javascript">'.
+           DISPLAY
+                VALIDATE-FUNCTION
+                VALIDATE-ATTACH
             END-DISPLAY
+           DISPLAY "</script>".
 
        START-BODY.
            DISPLAY "    <body>".
@@ -306,20 +878,1212 @@
                 END-DISPLAY.
 
        FETCH-CONFIGURATION.
-            OPEN INPUT config-file
-            READ config-file
-                AT END SET end-config TO TRUE
-            END-READ
 
       *> Wow, I haven't written a lookahead file reader for
       *> a few decades!!  FUN!
-      
 
-            CLOSE config-file.
+           OPEN INPUT config-file
+           PERFORM READ-CONFIG-LINE
+           PERFORM STORE-CONFIG-VALUE UNTIL end-config
+           CLOSE config-file.
+
+       READ-CONFIG-LINE.
+           READ config-file
+               AT END SET end-config TO TRUE
+           END-READ.
+
+       STORE-CONFIG-VALUE.
+
+      *> Blank lines and lines beginning with "*" in COL1 are
+      *> comments, per the format documented above -- everything
+      *> else MUST be a "token: value" pair.
+
+           IF stream NOT = SPACES AND stream(1:1) NOT = "*"
+               PERFORM PARSE-CONFIG-LINE
+           END-IF
+
+           PERFORM READ-CONFIG-LINE.
+
+       PARSE-CONFIG-LINE.
+           MOVE FUNCTION TRIM(stream) TO config-line
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(stream)) TO
+               config-line-len
+           MOVE 0 TO config-colon-pos
+           INSPECT config-line TALLYING config-colon-pos
+               FOR CHARACTERS BEFORE INITIAL ":"
+
+           IF config-colon-pos >= config-line-len
+               DISPLAY "FETCH-CONFIGURATION: bad config line, no "
+                   "colon found: " config-line
+                   UPON SYSERR
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE FUNCTION TRIM(FUNCTION UPPER-CASE(
+               config-line(1:config-colon-pos))) TO config-token
+           MOVE FUNCTION TRIM(config-line(config-colon-pos + 2:))
+               TO config-value
+
+           EVALUATE config-token
+               WHEN "TITLE"
+                   MOVE config-value TO site-title
+               WHEN "OP-SYSTEM"
+                   MOVE config-value TO op-system
+               WHEN "THEME-NAME"
+                   MOVE config-value TO theme-name
+               WHEN "URL"
+                   MOVE config-value TO url
+               WHEN "IP"
+                   MOVE config-value TO ip
+               WHEN "ADMIN-NAME"
+                   MOVE config-value TO name IN admin
+               WHEN "ADMIN-LOGIN"
+                   MOVE config-value TO login IN admin
+               WHEN "ADMIN-PASSWORD"
+                   MOVE config-value TO passwd IN admin
+               WHEN "DEBUG-MODE"
+                   MOVE FUNCTION UPPER-CASE(config-value) TO debug-mode
+               WHEN OTHER
+                   DISPLAY "FETCH-CONFIGURATION: unrecognized "
+                       "config token: " config-token
+                       UPON SYSERR
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+       READ-QUERY-STRING.
+           MOVE SPACES TO query-string
+           ACCEPT query-string FROM ENVIRONMENT "QUERY_STRING"
+               ON EXCEPTION MOVE SPACES TO query-string
+           END-ACCEPT.
+
+       READ-PATH-INFO.
+           MOVE SPACES TO path-info
+           ACCEPT path-info FROM ENVIRONMENT "PATH_INFO"
+               ON EXCEPTION MOVE SPACES TO path-info
+           END-ACCEPT.
+
+       PARSE-PAGE-REQUEST.
+
+      *> PATH_INFO (Apache handing us the bit of the URL after the
+      *> script name, e.g. "/blog") wins when it's there; otherwise
+      *> we look for a "page=" QUERY_STRING, the same single-param
+      *> convention "mode=admin" above already uses -- except "page="
+      *> now has to cope with a second param riding alongside it
+      *> (e.g. "page=BLOG&debug=1"), so whatever comes after "page="
+      *> is cut off at the first "&" rather than taken whole.  Either
+      *> way the result is the PAGE content-entry's own entry-title,
+      *> upper cased to match how every entry-title in content.dat is
+      *> written.
+
+           MOVE SPACES TO requested-page
+
+           IF FUNCTION TRIM(path-info) NOT = SPACES
+               MOVE FUNCTION TRIM(path-info) TO requested-page
+               IF requested-page(1:1) = "/"
+                   MOVE requested-page(2:) TO requested-page
+               END-IF
+           ELSE
+               IF FUNCTION LENGTH(FUNCTION TRIM(query-string)) > 5
+                   IF FUNCTION UPPER-CASE(query-string(1:5)) = "PAGE="
+                       MOVE FUNCTION TRIM(query-string(6:))
+                           TO requested-page
+                       MOVE 0 TO page-scan-pos
+                       INSPECT requested-page TALLYING page-scan-pos
+                           FOR CHARACTERS BEFORE INITIAL "&"
+                       IF page-scan-pos = 0
+                           MOVE SPACES TO requested-page
+                       ELSE
+                           IF page-scan-pos < FUNCTION LENGTH(requested-page)
+                               MOVE requested-page(1:page-scan-pos)
+                                   TO requested-page
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(requested-page))
+               TO requested-page.
+
+       PARSE-AJAX-REQUEST.
+
+      *> "ajax=<entry-title>" is the one QUERY_STRING param that skips
+      *> the whole HTML page template -- see OUTPUT-AJAX-JSON.  Same
+      *> single-param convention and "&" cutoff as "page=" above.
+
+           MOVE SPACES TO ajax-title
+           MOVE "N" TO ajax-requested-flag
+
+           IF FUNCTION LENGTH(FUNCTION TRIM(query-string)) > 5
+               IF FUNCTION UPPER-CASE(query-string(1:5)) = "AJAX="
+                   MOVE FUNCTION TRIM(query-string(6:)) TO ajax-title
+                   MOVE 0 TO ajax-scan-pos
+                   INSPECT ajax-title TALLYING ajax-scan-pos
+                       FOR CHARACTERS BEFORE INITIAL "&"
+                   IF ajax-scan-pos = 0
+                       MOVE SPACES TO ajax-title
+                   ELSE
+                       IF ajax-scan-pos < FUNCTION LENGTH(ajax-title)
+                           MOVE ajax-title(1:ajax-scan-pos) TO ajax-title
+                       END-IF
+                   END-IF
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(ajax-title))
+                       TO ajax-title
+                   IF FUNCTION TRIM(ajax-title) NOT = SPACES
+                       SET ajax-requested TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-DEBUG-VIEW.
+
+      *> COMMENT content-entries only ever show up as HTML comments
+      *> when BOTH a site operator has switched debug-mode ON in
+      *> conf/config.dat AND the visitor has asked for it with a
+      *> "debug=1" somewhere on their own QUERY_STRING -- a visitor
+      *> can't turn this on from the outside on a site whose operator
+      *> never enabled it, and an operator who enables it still keeps
+      *> it out of every visitor's view by default.  The scan is a
+      *> substring search rather than the single-param "page="/
+      *> "mode=admin" convention above so "debug=1" can ride alongside
+      *> another param, e.g. "page=BLOG&debug=1".
+
+           MOVE "N" TO debug-view-flag
+
+           IF FUNCTION TRIM(debug-mode) = "ON"
+               MOVE FUNCTION UPPER-CASE(query-string) TO query-string-upper
+               MOVE 0 TO debug-scan-pos
+               INSPECT query-string-upper TALLYING debug-scan-pos
+                   FOR CHARACTERS BEFORE INITIAL "DEBUG=1"
+               IF debug-scan-pos < 512
+                   SET debug-view TO TRUE
+               END-IF
+           END-IF.
+
+       READ-POST-BODY.
+
+      *> Reads whatever's on SYSIN for a POST request and splits it
+      *> into up to nine "key=value" fields.  CAPTURE-POST-REPLY's
+      *> replyform only ever sends "article" and "comment";
+      *> ADMIN-MODE's forms send "op", "adminlogin", "adminpass"
+      *> and, for ADD/EDIT, "title"/"type"/"value"/"parent" -- all
+      *> of it lands in the same post-xxx working-storage fields
+      *> below regardless of which form sent it.
+
+           MOVE SPACES TO post-request-method
+           ACCEPT post-request-method FROM ENVIRONMENT "REQUEST_METHOD"
+               ON EXCEPTION MOVE SPACES TO post-request-method
+           END-ACCEPT
+
+           MOVE SPACES TO post-body
+
+           IF FUNCTION TRIM(post-request-method) = "POST"
+               MOVE "0" TO post-content-length
+               ACCEPT post-content-length FROM ENVIRONMENT
+                   "CONTENT_LENGTH"
+                   ON EXCEPTION MOVE "0" TO post-content-length
+               END-ACCEPT
+
+               IF FUNCTION NUMVAL(post-content-length) > 0
+                   ACCEPT post-body FROM CONSOLE
+               END-IF
+           END-IF
+
+           PERFORM PARSE-POST-BODY.
+
+       PARSE-POST-BODY.
+           INSPECT post-body REPLACING ALL "+" BY SPACE
+           MOVE SPACES TO post-fields
+           UNSTRING post-body DELIMITED BY "&"
+               INTO post-field(1) post-field(2) post-field(3)
+                    post-field(4) post-field(5) post-field(6)
+                    post-field(7) post-field(8) post-field(9)
+           END-UNSTRING
+
+           MOVE SPACES TO post-article
+           MOVE SPACES TO post-comment
+           MOVE SPACES TO post-op
+           MOVE SPACES TO post-admin-login
+           MOVE SPACES TO post-admin-pass
+           MOVE SPACES TO post-entry-title
+           MOVE SPACES TO post-entry-type
+           MOVE SPACES TO post-entry-value
+           MOVE SPACES TO post-entry-parent
+           MOVE SPACES TO post-entry-origtype
+
+           MOVE 1 TO post-field-sub
+           PERFORM PARSE-POST-PARAM UNTIL post-field-sub > 9.
+
+       PARSE-POST-PARAM.
+           MOVE post-field(post-field-sub) TO post-param
+           ADD 1 TO post-field-sub
+
+           IF FUNCTION TRIM(post-param) NOT = SPACES
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(post-param)) TO
+                   post-param-len
+               MOVE 0 TO post-param-eq-pos
+               INSPECT post-param TALLYING post-param-eq-pos
+                   FOR CHARACTERS BEFORE INITIAL "="
+
+               IF post-param-eq-pos < post-param-len
+                   MOVE FUNCTION UPPER-CASE(
+                       post-param(1:post-param-eq-pos))
+                       TO post-param-key
+                   MOVE post-param(post-param-eq-pos + 2:)
+                       TO post-param-value
+
+                   EVALUATE FUNCTION TRIM(post-param-key)
+                       WHEN "ARTICLE"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-article
+                       WHEN "COMMENT"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-comment
+                       WHEN "OP"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-op
+                       WHEN "ADMINLOGIN"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-admin-login
+                       WHEN "ADMINPASS"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-admin-pass
+                       WHEN "TITLE"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-entry-title
+                       WHEN "TYPE"
+                           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                               post-param-value)) TO post-entry-type
+                       WHEN "VALUE"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-entry-value
+                       WHEN "PARENT"
+                           MOVE FUNCTION TRIM(post-param-value)
+                               TO post-entry-parent
+                       WHEN "ORIGTYPE"
+                           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                               post-param-value)) TO post-entry-origtype
+                       WHEN OTHER
+                           CONTINUE
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       APPEND-BLOG-REPLY.
+           MOVE FUNCTION CURRENT-DATE TO reply-timestamp
+           MOVE SPACES TO new-reply-title
+           STRING "REPLY-" reply-timestamp DELIMITED BY SIZE
+               INTO new-reply-title
+
+           OPEN EXTEND content-file
+           MOVE SPACES TO content-entry
+           MOVE new-reply-title TO entry-title
+           MOVE "BLOG-REPLY" TO entry-type
+           MOVE post-comment TO entry-value
+           MOVE post-article TO parent
+           WRITE content-entry
+           CLOSE content-file.
+
+       ADMIN-AUTHENTICATE.
+
+      *> Runs ahead of OUTPUT-HEADER, since a fresh login needs its
+      *> Set-Cookie line written before the header's blank-line
+      *> terminator goes out -- ADMIN-MODE itself just trusts whatever
+      *> admin-authenticated ends up set to here.  A session cookie
+      *> already on the request is tried first; a login/password POST
+      *> only matters when there isn't one (or it didn't match), and
+      *> earns the visitor a brand new token.  The runtime config's
+      *> own admin group (loaded by FETCH-CONFIGURATION) is the one
+      *> and only credential check -- there's no separate admin
+      *> account file to maintain.
+
+           PERFORM CHECK-ADMIN-SESSION
+
+           IF NOT admin-authenticated
+               IF post-admin-login NOT = SPACES AND
+                       post-admin-pass NOT = SPACES
+                   IF post-admin-login = login IN admin AND
+                           post-admin-pass = passwd IN admin
+                       SET admin-authenticated TO TRUE
+                       PERFORM ESTABLISH-ADMIN-SESSION
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-ADMIN-SESSION.
+           MOVE SPACES TO http-cookie-env
+           ACCEPT http-cookie-env FROM ENVIRONMENT "HTTP_COOKIE"
+               ON EXCEPTION MOVE SPACES TO http-cookie-env
+           END-ACCEPT
+
+           IF FUNCTION TRIM(http-cookie-env) NOT = SPACES
+               PERFORM FIND-ADMIN-COOKIE-TOKEN
+               IF admin-session-token NOT = SPACES
+                   OPEN INPUT admin-session-file
+                   IF admin-session-file-status = "00"
+                       READ admin-session-file
+                           AT END CONTINUE
+                       END-READ
+                       IF FUNCTION TRIM(admin-session-token-rec) =
+                               FUNCTION TRIM(admin-session-token)
+                           SET admin-authenticated TO TRUE
+                       END-IF
+                       CLOSE admin-session-file
+                   END-IF
+               END-IF
+           END-IF.
+
+       FIND-ADMIN-COOKIE-TOKEN.
+
+      *> HTTP_COOKIE is "name1=value1; name2=value2; ..." -- pull out
+      *> the COBWEBADMIN entry the same way PARSE-POST-PARAM pulls a
+      *> "key=value" pair off the post body, just delimited by "; "
+      *> instead of "&".
+
+           MOVE SPACES TO admin-session-token
+           MOVE SPACES TO cookie-fields
+           UNSTRING http-cookie-env DELIMITED BY ";"
+               INTO cookie-field(1) cookie-field(2) cookie-field(3)
+                    cookie-field(4) cookie-field(5) cookie-field(6)
+                    cookie-field(7) cookie-field(8) cookie-field(9)
+           END-UNSTRING
+
+           MOVE 1 TO cookie-field-sub
+           PERFORM FIND-ADMIN-COOKIE-FIELD UNTIL cookie-field-sub > 9
+               OR admin-session-token NOT = SPACES.
+
+       FIND-ADMIN-COOKIE-FIELD.
+           MOVE FUNCTION TRIM(cookie-field(cookie-field-sub))
+               TO cookie-param
+           ADD 1 TO cookie-field-sub
+
+           IF cookie-param(1:12) = "COBWEBADMIN="
+               MOVE cookie-param(13:32) TO admin-session-token
+           END-IF.
+
+       ESTABLISH-ADMIN-SESSION.
+
+      *> The "SESS-" label is just there so the token is recognisable
+      *> in a file listing, same as REPLY- below -- the 24 characters
+      *> that follow it are what actually make the token unguessable,
+      *> each one drawn from a fresh /dev/urandom byte rather than
+      *> from the clock.
+
+           MOVE SPACES TO admin-session-token
+           MOVE 1 TO admin-token-out-ptr
+           STRING "SESS-" DELIMITED BY SIZE
+               INTO admin-session-token
+               WITH POINTER admin-token-out-ptr
+
+           OPEN INPUT random-source-file
+           IF random-source-file-status = "00"
+               READ random-source-file
+                   AT END CONTINUE
+               END-READ
+               CLOSE random-source-file
+               PERFORM BUILD-ADMIN-TOKEN-CHAR
+                   VARYING admin-token-sub FROM 1 BY 1
+                   UNTIL admin-token-sub > 24
+           ELSE
+
+      *> /dev/urandom really shouldn't ever be missing, but if this
+      *> box somehow doesn't have it, fall back to the timestamp
+      *> rather than issuing a blank token and locking the operator
+      *> out of ADMIN-MODE entirely.
+
+               MOVE FUNCTION CURRENT-DATE TO reply-timestamp
+               STRING reply-timestamp DELIMITED BY SIZE
+                   INTO admin-session-token
+                   WITH POINTER admin-token-out-ptr
+           END-IF
+
+           OPEN OUTPUT admin-session-file
+           MOVE admin-session-token TO admin-session-token-rec
+           WRITE admin-session-entry
+           CLOSE admin-session-file
+
+           SET issue-admin-cookie TO TRUE.
+
+       BUILD-ADMIN-TOKEN-CHAR.
+           COMPUTE admin-token-idx =
+               FUNCTION MOD(FUNCTION ORD(random-source-byte
+                   (admin-token-sub)) - 1, 36) + 1
+           STRING admin-token-alphabet(admin-token-idx:1)
+               DELIMITED BY SIZE
+               INTO admin-session-token
+               WITH POINTER admin-token-out-ptr.
+
+       ADMIN-MODE.
+
+      *> Entered only when QUERY_STRING is "mode=admin".  A visitor
+      *> who hasn't posted adminlogin/adminpass yet (or who posted
+      *> the wrong ones), and has no valid session cookie either, just
+      *> sees the login form again -- ADMIN-AUTHENTICATE has already
+      *> settled admin-authenticated by the time we get here.
+
+           IF admin-authenticated
+               IF post-op NOT = SPACES
+                   PERFORM RUN-ADMIN-OPERATION
+               END-IF
+               PERFORM SHOW-ADMIN-PANEL
+           ELSE
+               PERFORM SHOW-ADMIN-LOGIN
+           END-IF.
+
+       SHOW-ADMIN-LOGIN.
+           DISPLAY '<div id="admin-login">'
+           DISPLAY "<h2>Site Administration</h2>"
+           DISPLAY '<form method="post" name="adminlogin">'
+           DISPLAY '<label>Login<input type="text" name="adminlogin">'
+               "</label>"
+           END-DISPLAY
+           DISPLAY '<label>Password<input type="password" '
+               'name="adminpass"></label>'
+           END-DISPLAY
+           DISPLAY '<input type="submit" value="Log In">'
+           DISPLAY "</form>"
+           DISPLAY "</div>".
+
+       SHOW-ADMIN-PANEL.
+           PERFORM SHOW-ADMIN-ADD-FORM
+           PERFORM LIST-ADMIN-ENTRIES.
+
+       SHOW-ADMIN-ADD-FORM.
+           DISPLAY '<div id="admin-add">'
+           DISPLAY "<h2>Add Content Entry</h2>"
+           DISPLAY '<form method="post" name="adminadd">'
+           DISPLAY '<label>Title<input type="text" name="title">'
+               "</label>"
+           END-DISPLAY
+           DISPLAY '<label>Type<input type="text" name="type"></label>'
+           DISPLAY '<label>Value<textarea name="value"></textarea>'
+               "</label>"
+           END-DISPLAY
+           DISPLAY '<label>Parent<input type="text" name="parent">'
+               "</label>"
+           END-DISPLAY
+           DISPLAY '<input type="hidden" name="op" value="ADD">'
+           DISPLAY '<input type="submit" value="Add">'
+           DISPLAY "</form>"
+           DISPLAY "</div>".
+
+       LIST-ADMIN-ENTRIES.
+           MOVE "N" TO end-of-admin-list-flag
+           DISPLAY '<div id="admin-list">'
+           DISPLAY "<h2>Content Entries</h2>"
+           DISPLAY "<table>"
+           OPEN INPUT content-lookup-file
+           PERFORM READ-ADMIN-LIST-ENTRY
+           PERFORM SHOW-ADMIN-LIST-ROW UNTIL end-of-admin-list
+           CLOSE content-lookup-file
+           DISPLAY "</table>"
+           DISPLAY "</div>".
+
+       READ-ADMIN-LIST-ENTRY.
+           READ content-lookup-file
+               AT END SET end-of-admin-list TO TRUE
+           END-READ.
+
+       SHOW-ADMIN-LIST-ROW.
+
+      *> Escape every field once up front -- entry-value-lk chief
+      *> among them, since a BLOG-REPLY's visitor-supplied text shows
+      *> up in this list the same as anything else -- and hold the
+      *> results rather than re-escaping each one for its several
+      *> re-uses below.
+
+           MOVE entry-title-lk TO html-escape-source
+           PERFORM HTML-ESCAPE-VALUE
+           MOVE html-escape-target TO admin-row-title-esc
+
+           MOVE entry-type-lk TO html-escape-source
+           PERFORM HTML-ESCAPE-VALUE
+           MOVE html-escape-target TO admin-row-type-esc
+
+           MOVE entry-value-lk TO html-escape-source
+           PERFORM HTML-ESCAPE-VALUE
+           MOVE html-escape-target TO admin-row-value-esc
+
+           MOVE parent-lk TO html-escape-source
+           PERFORM HTML-ESCAPE-VALUE
+           MOVE html-escape-target TO admin-row-parent-esc
+
+           DISPLAY "<tr><td>" FUNCTION TRIM(admin-row-title-esc)
+               "</td><td>" FUNCTION TRIM(admin-row-type-esc)
+               "</td><td>" FUNCTION TRIM(admin-row-parent-esc) "</td><td>"
+           END-DISPLAY
+
+           DISPLAY '<form method="post" name="adminedit">'
+           DISPLAY '<input type="hidden" name="op" value="EDIT">'
+           DISPLAY '<input type="hidden" name="title" value="'
+               FUNCTION TRIM(admin-row-title-esc) '">'
+           END-DISPLAY
+           DISPLAY '<input type="hidden" name="origtype" value="'
+               FUNCTION TRIM(admin-row-type-esc) '">'
+           END-DISPLAY
+           DISPLAY '<input type="text" name="type" value="'
+               FUNCTION TRIM(admin-row-type-esc) '">'
+           END-DISPLAY
+           DISPLAY '<input type="text" name="value" value="'
+               FUNCTION TRIM(admin-row-value-esc) '">'
+           END-DISPLAY
+           DISPLAY '<input type="text" name="parent" value="'
+               FUNCTION TRIM(admin-row-parent-esc) '">'
+           END-DISPLAY
+           DISPLAY '<input type="submit" value="Save">'
+           DISPLAY "</form>"
+
+           DISPLAY '<form method="post" name="admindelete">'
+           DISPLAY '<input type="hidden" name="op" value="DELETE">'
+           DISPLAY '<input type="hidden" name="title" value="'
+               FUNCTION TRIM(admin-row-title-esc) '">'
+           END-DISPLAY
+           DISPLAY '<input type="hidden" name="origtype" value="'
+               FUNCTION TRIM(admin-row-type-esc) '">'
+           END-DISPLAY
+           DISPLAY '<input type="submit" value="Delete">'
+           DISPLAY "</form>"
+           DISPLAY "</td></tr>"
+
+           PERFORM READ-ADMIN-LIST-ENTRY.
+
+       RUN-ADMIN-OPERATION.
+           EVALUATE post-op
+               WHEN "ADD"
+                   PERFORM ADMIN-ADD-ENTRY
+               WHEN "EDIT"
+                   PERFORM ADMIN-REWRITE-CONTENT
+               WHEN "DELETE"
+                   PERFORM ADMIN-REWRITE-CONTENT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       ADMIN-ADD-ENTRY.
+           IF post-entry-title NOT = SPACES AND
+                   post-entry-type NOT = SPACES
+               PERFORM CHECK-ENTRY-TITLE
+               IF title-check-ok
+                   PERFORM CHECK-DUP-ENTRY
+                   IF NOT dup-entry-found
+                       OPEN EXTEND content-file
+                       MOVE SPACES TO content-entry
+                       MOVE post-entry-title TO entry-title
+                       MOVE post-entry-type TO entry-type
+                       MOVE post-entry-value TO entry-value
+                       MOVE post-entry-parent TO parent
+                       WRITE content-entry
+                       CLOSE content-file
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-ENTRY-TITLE.
+
+      *> entry-title ends up spliced straight into a shell command
+      *> line by GENERATE-BATCH-PAGE ("PATH_INFO=/<title> ./cobweb"),
+      *> so a title of the operator's own choosing has to be limited
+      *> to something that command line can never misread as anything
+      *> but a literal argument.  Every title already on file follows
+      *> this same shape (HOME, BLOG, FIRST-POST, SITE-FOOTER, ...), so
+      *> upper-case letters, digits and hyphens cost nothing real.
+
+           MOVE "Y" TO title-check-flag
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(post-entry-title))
+               TO title-check-len
+           PERFORM CHECK-ENTRY-TITLE-CHAR
+               VARYING title-check-sub FROM 1 BY 1
+               UNTIL title-check-sub > title-check-len
+               OR NOT title-check-ok.
+
+       CHECK-ENTRY-TITLE-CHAR.
+           MOVE post-entry-title(title-check-sub:1) TO title-check-char
+           EVALUATE TRUE
+               WHEN title-check-char >= "A" AND title-check-char <= "Z"
+                   CONTINUE
+               WHEN title-check-char >= "0" AND title-check-char <= "9"
+                   CONTINUE
+               WHEN title-check-char = "-"
+                   CONTINUE
+               WHEN OTHER
+                   MOVE "N" TO title-check-flag
+           END-EVALUATE.
+
+       CHECK-DUP-ENTRY.
+
+      *> REWRITE-CONTENT-RECORD keys EDIT/DELETE off (entry-title,
+      *> entry-type) -- refuse to add a second entry that would share
+      *> both with one already on file, so that key stays unique and
+      *> an EDIT or DELETE against either one can never land on the
+      *> other by mistake.
+
+           MOVE "N" TO dup-entry-lookup-flag
+           MOVE "N" TO end-of-dup-lookup-flag
+           OPEN INPUT content-lookup-file
+           PERFORM READ-DUP-LOOKUP-ENTRY
+           PERFORM FIND-DUP-LOOKUP-ENTRY
+               UNTIL end-of-dup-lookup OR dup-entry-found
+           CLOSE content-lookup-file.
+
+       READ-DUP-LOOKUP-ENTRY.
+           READ content-lookup-file
+               AT END SET end-of-dup-lookup TO TRUE
+           END-READ.
+
+       FIND-DUP-LOOKUP-ENTRY.
+           IF FUNCTION TRIM(entry-title-lk) =
+                   FUNCTION TRIM(post-entry-title) AND
+                   FUNCTION TRIM(entry-type-lk) =
+                       FUNCTION TRIM(post-entry-type)
+               SET dup-entry-found TO TRUE
+           ELSE
+               PERFORM READ-DUP-LOOKUP-ENTRY
+           END-IF.
+
+       ADMIN-REWRITE-CONTENT.
+
+      *> EDIT and DELETE both stream content-file to content-new,
+      *> record by record, either changing or skipping the one
+      *> record whose entry-title AND entry-type match the operator's
+      *> request, and copying every other record through untouched --
+      *> then rename the scratch file over the top of content.dat.
+      *> This is our stand-in for random access on a file organization
+      *> that doesn't offer any.  entry-title alone isn't a unique
+      *> key -- BUILD-MENU's linking convention requires a top-level
+      *> MENU entry to share its entry-title with the PAGE it routes
+      *> to -- so the match also has to carry post-entry-origtype, the
+      *> type the admin list form captured for this row before the
+      *> operator touched anything, to tell a MENU and a PAGE of the
+      *> same name apart.
+
+           MOVE "N" TO end-of-content-flag
+           OPEN INPUT content-file
+           OPEN OUTPUT content-edit-file
+           PERFORM READ-CONTENT-ENTRY
+           PERFORM REWRITE-CONTENT-RECORD UNTIL end-of-content
+           CLOSE content-file
+           CLOSE content-edit-file
+           CALL "SYSTEM" USING "mv data/content.new data/content.dat"
+           MOVE "N" TO end-of-content-flag.
+
+       REWRITE-CONTENT-RECORD.
+           IF entry-title = post-entry-title AND
+                   entry-type = post-entry-origtype
+               IF post-op NOT = "DELETE"
+                   MOVE entry-title TO entry-title-ed
+                   MOVE post-entry-type TO entry-type-ed
+                   MOVE post-entry-value TO entry-value-ed
+                   MOVE post-entry-parent TO parent-ed
+                   WRITE content-edit-entry
+               END-IF
+           ELSE
+               MOVE entry-title TO entry-title-ed
+               MOVE entry-type TO entry-type-ed
+               MOVE entry-value TO entry-value-ed
+               MOVE parent TO parent-ed
+               WRITE content-edit-entry
+           END-IF
+
+           PERFORM READ-CONTENT-ENTRY.
+
+       BUILD-MENU.
+
+      *> Walks every top-level MENU entry (parent ROOT) in file
+      *> order and lays it out as a nested <ul>, following the
+      *> parent field one level down for any MENU whose parent is
+      *> itself a top-level MENU's entry-title.  Each link points at
+      *> "?page=<entry-title>" so PARSE-PAGE-REQUEST and
+      *> CHECK-PAGE-FILTER above pick it straight up.
+
+           DISPLAY '<nav><ul>'
+           MOVE "N" TO end-of-menu-flag
+           OPEN INPUT content-lookup-file
+           PERFORM READ-MENU-ENTRY
+           PERFORM RENDER-MENU-ENTRY UNTIL end-of-menu
+           CLOSE content-lookup-file
+           DISPLAY "</ul></nav>".
+
+       READ-MENU-ENTRY.
+           READ content-lookup-file
+               AT END SET end-of-menu TO TRUE
+           END-READ.
+
+       RENDER-MENU-ENTRY.
+           IF entry-type-lk = "MENU" AND
+                   FUNCTION TRIM(parent-lk) = "ROOT"
+               MOVE entry-title-lk TO current-menu-id
+               DISPLAY '<li><a href="?page='
+                   FUNCTION TRIM(current-menu-id) '">'
+                   FUNCTION TRIM(entry-value-lk) "</a>"
+               END-DISPLAY
+               PERFORM BUILD-MENU-CHILDREN
+               DISPLAY "</li>"
+           END-IF
+
+           PERFORM READ-MENU-ENTRY.
+
+       BUILD-MENU-CHILDREN.
+
+      *> content-file is still idle at this point in the request --
+      *> FETCH-CONTENT doesn't open it until after BUILD-MENU is
+      *> done -- so we borrow it here as a second handle onto
+      *> content.dat for this one-level-deep nested scan, the same
+      *> way SHOW-SLIDER borrows content-lookup-file.
+
+           DISPLAY "<ul>"
+           MOVE "N" TO end-of-menu-child-flag
+           OPEN INPUT content-file
+           PERFORM READ-MENU-CHILD-ENTRY
+           PERFORM RENDER-MENU-CHILD-ENTRY UNTIL end-of-menu-child
+           CLOSE content-file
+           DISPLAY "</ul>".
+
+       READ-MENU-CHILD-ENTRY.
+           READ content-file
+               AT END SET end-of-menu-child TO TRUE
+           END-READ.
+
+       RENDER-MENU-CHILD-ENTRY.
+           IF entry-type = "MENU" AND
+                   FUNCTION TRIM(parent) =
+                       FUNCTION TRIM(current-menu-id)
+               DISPLAY '<li><a href="?page='
+                   FUNCTION TRIM(entry-title) '">'
+                   FUNCTION TRIM(entry-value) "</a></li>"
+               END-DISPLAY
+           END-IF
+
+           PERFORM READ-MENU-CHILD-ENTRY.
+
+       RUN-BATCH-GENERATOR.
+
+      *> The orchestrator's own pass: walk content-file (idle here --
+      *> FETCH-CONTENT doesn't open it on this branch) for every PAGE
+      *> content-entry and re-run this same executable once per page,
+      *> the same lookahead shape every other file-walk in this
+      *> program uses.  Internal navigation still links back to this
+      *> script's own "?page=" CGI form -- making those hrefs walk to
+      *> sibling .html files instead is a job for whoever wires up the
+      *> static hosting, not this generator.
+
+           DISPLAY "cobweb: generating static site into out/" UPON SYSERR
+
+           OPEN INPUT content-file
+           PERFORM READ-BATCH-ENTRY
+           PERFORM GENERATE-BATCH-PAGE UNTIL end-of-content
+           CLOSE content-file.
+
+       READ-BATCH-ENTRY.
+           READ content-file
+               AT END SET end-of-content TO TRUE
+           END-READ.
+
+       GENERATE-BATCH-PAGE.
+           IF entry-type = "PAGE"
+               MOVE SPACES TO batch-command
+               STRING "COBWEB_BATCH_CHILD=Y PATH_INFO=/"
+                   FUNCTION TRIM(entry-title)
+                   " ./cobweb > out/"
+                   FUNCTION TRIM(entry-title)
+                   ".html"
+                   DELIMITED BY SIZE INTO batch-command
+               CALL "SYSTEM" USING batch-command
+               DISPLAY "  out/" FUNCTION TRIM(entry-title) ".html"
+                   UPON SYSERR
+           END-IF
+
+           PERFORM READ-BATCH-ENTRY.
+
+       OUTPUT-AJAX-JSON.
+
+      *> No OUTPUT-HEADER/START-BODY/END-HTML here -- an AJAX-WIDGET
+      *> caller wants a JSON fragment back, not a page.  content-file
+      *> is idle on this branch (FETCH-CONTENT never runs alongside
+      *> it), so it's reused for the straight-line scan to the one
+      *> matching entry-title, same lookahead shape as everywhere
+      *> else; content-lookup-file then finds that entry's own
+      *> SLIDER-IMAGE/BLOG-REPLY children the same way SHOW-SLIDER and
+      *> BUILD-MENU-CHILDREN already use their own second handle for.
+
+           DISPLAY "Content-type: application/json" newline newline
+               END-DISPLAY
+
+           OPEN INPUT content-file
+           PERFORM READ-CONTENT-ENTRY
+           PERFORM READ-CONTENT-ENTRY
+               UNTIL end-of-content OR
+                   FUNCTION TRIM(entry-title) = FUNCTION TRIM(ajax-title)
+
+           IF end-of-content
+               DISPLAY "null"
+           ELSE
+               PERFORM RENDER-AJAX-ENTRY
+           END-IF
+
+           CLOSE content-file.
+
+       RENDER-AJAX-ENTRY.
+           DISPLAY
+                "{"
+                newline
+                '  "title": "' FUNCTION TRIM(entry-title) '",'
+                newline
+                '  "type": "' FUNCTION TRIM(entry-type) '",'
+                newline
+                '  "value": "' FUNCTION TRIM(entry-value) '",'
+                newline
+                '  "parent": "' FUNCTION TRIM(parent) '",'
+                newline
+                '  "children": ['
+                newline
+           END-DISPLAY
+
+           MOVE "Y" TO ajax-child-first-flag
+           MOVE "N" TO end-of-ajax-child-flag
+           OPEN INPUT content-lookup-file
+           PERFORM READ-AJAX-CHILD-ENTRY
+           PERFORM RENDER-AJAX-CHILD-ENTRY UNTIL end-of-ajax-child
+           CLOSE content-lookup-file
+
+           DISPLAY
+                newline
+                "  ]"
+                newline
+                "}"
+           END-DISPLAY.
+
+       READ-AJAX-CHILD-ENTRY.
+           READ content-lookup-file
+               AT END SET end-of-ajax-child TO TRUE
+           END-READ.
+
+       RENDER-AJAX-CHILD-ENTRY.
+           IF (entry-type-lk = "SLIDER-IMAGE" OR
+                   entry-type-lk = "BLOG-REPLY") AND
+                   FUNCTION TRIM(parent-lk) = FUNCTION TRIM(ajax-title)
+               IF NOT ajax-child-first
+                   DISPLAY "," newline END-DISPLAY
+               END-IF
+               DISPLAY
+                    "    {"
+                    newline
+                    '      "title": "' FUNCTION TRIM(entry-title-lk) '",'
+                    newline
+                    '      "type": "' FUNCTION TRIM(entry-type-lk) '",'
+                    newline
+                    '      "value": "' FUNCTION TRIM(entry-value-lk) '",'
+                    newline
+                    '      "parent": "' FUNCTION TRIM(parent-lk) '"'
+                    newline
+                    "    }"
+               END-DISPLAY
+               MOVE "N" TO ajax-child-first-flag
+           END-IF
+
+           PERFORM READ-AJAX-CHILD-ENTRY.
+
+      *> HTML-ESCAPE-VALUE turns &, <, > and " into their entity
+      *> equivalents, one character at a time via STRING ... WITH
+      *> POINTER, so that html-escape-target can be DISPLAYed back
+      *> out -- into a tag body or a quoted attribute alike -- without
+      *> whatever was in html-escape-source (a visitor's BLOG-REPLY
+      *> text, most dangerously) being able to break out of it.
+
+       HTML-ESCAPE-VALUE.
+           MOVE SPACES TO html-escape-target
+           MOVE 1 TO html-escape-out-sub
+           IF html-escape-source NOT = SPACES
+
+      *> html-escape-len has to describe html-escape-source itself, or
+      *> the character loop below walks the wrong offsets -- computing
+      *> it from FUNCTION TRIM without also moving the trimmed result
+      *> back into html-escape-source left any leading whitespace in
+      *> place while the length came up short by that same amount, so
+      *> the loop read that many characters starting from byte 1 (the
+      *> leading spaces) instead of the real content, silently
+      *> dropping the tail of the value.
+
+               MOVE FUNCTION TRIM(html-escape-source) TO html-escape-source
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(html-escape-source))
+                   TO html-escape-len
+               PERFORM HTML-ESCAPE-ONE-CHAR
+                   VARYING html-escape-sub FROM 1 BY 1
+                   UNTIL html-escape-sub > html-escape-len
+           END-IF.
+
+       HTML-ESCAPE-ONE-CHAR.
+           MOVE html-escape-source(html-escape-sub:1) TO html-escape-char
+           EVALUATE html-escape-char
+               WHEN "&"
+                   STRING "&amp;" DELIMITED BY SIZE
+                       INTO html-escape-target
+                       WITH POINTER html-escape-out-sub
+               WHEN "<"
+                   STRING "&lt;" DELIMITED BY SIZE
+                       INTO html-escape-target
+                       WITH POINTER html-escape-out-sub
+               WHEN ">"
+                   STRING "&gt;" DELIMITED BY SIZE
+                       INTO html-escape-target
+                       WITH POINTER html-escape-out-sub
+               WHEN '"'
+                   STRING "&quot;" DELIMITED BY SIZE
+                       INTO html-escape-target
+                       WITH POINTER html-escape-out-sub
+               WHEN OTHER
+                   STRING html-escape-char DELIMITED BY SIZE
+                       INTO html-escape-target
+                       WITH POINTER html-escape-out-sub
+           END-EVALUATE.
 
        FETCH-CONTENT.
 
-       END-HTML.    
+      *> FETCH-CONTENT walks the content file top to bottom and
+      *> dispatches each content-entry to RENDER-CONTENT-ENTRY
+      *> keyed off entry-type.  Same lookahead shape as the
+      *> config reader above -- read one, render it, read the
+      *> next, until we fall off the end.  When requested-page is
+      *> blank (no PATH_INFO or page= routing in play) every PAGE in
+      *> the file renders, same as it always has; otherwise
+      *> CHECK-PAGE-FILTER keeps everything but the matching PAGE
+      *> (its direct children, and their own children in turn) out of
+      *> RENDER-CONTENT-ENTRY's dispatch.
+
+           MOVE "N" TO page-section-open-flag
+           OPEN INPUT content-file
+           PERFORM READ-CONTENT-ENTRY
+           PERFORM RENDER-CONTENT-ENTRY UNTIL end-of-content
+           IF page-section-open
+               DISPLAY "</section>"
+               MOVE "N" TO page-section-open-flag
+           END-IF
+           CLOSE content-file.
+
+       READ-CONTENT-ENTRY.
+           READ content-file
+               AT END SET end-of-content TO TRUE
+           END-READ.
+
+       CHECK-PAGE-FILTER.
+
+      *> Direct children of the routed PAGE match on parent alone.
+      *> A BLOG-REPLY's parent is the BLOG-ENTRY it was posted
+      *> against, though, and a SLIDER-IMAGE's parent is its SLIDER --
+      *> one level deeper than that reaches -- so anything that isn't
+      *> a direct match also gets its own parent looked back up in
+      *> content.dat, and is let through if THAT record's parent is
+      *> the routed page.  Working off parent values rather than
+      *> position in the file means this still finds a BLOG-REPLY no
+      *> matter where APPEND-BLOG-REPLY happened to write it.
+
+           MOVE "N" TO render-this-entry-flag
+
+           EVALUATE TRUE
+               WHEN requested-page = SPACES
+                   MOVE "Y" TO render-this-entry-flag
+               WHEN entry-type = "PAGE" AND
+                       FUNCTION TRIM(entry-title) =
+                           FUNCTION TRIM(requested-page)
+                   MOVE "Y" TO render-this-entry-flag
+               WHEN entry-type = "FOOTER-BIG-TEXT"
+                   MOVE "Y" TO render-this-entry-flag
+               WHEN entry-type = "FOOTER-SMALL-TEXT"
+                   MOVE "Y" TO render-this-entry-flag
+               WHEN FUNCTION TRIM(parent) =
+                       FUNCTION TRIM(requested-page)
+                   MOVE "Y" TO render-this-entry-flag
+               WHEN OTHER
+                   PERFORM CHECK-GRANDPARENT
+                   IF grandparent-lookup-found AND
+                           FUNCTION TRIM(grandparent-value) =
+                               FUNCTION TRIM(requested-page)
+                       MOVE "Y" TO render-this-entry-flag
+                   END-IF
+           END-EVALUATE.
+
+       CHECK-GRANDPARENT.
+           MOVE "N" TO grandparent-lookup-flag
+           MOVE SPACES TO grandparent-value
+           MOVE "N" TO end-of-grandparent-lookup-flag
+           OPEN INPUT content-lookup-file
+           PERFORM READ-GRANDPARENT-LOOKUP-ENTRY
+           PERFORM FIND-GRANDPARENT-LOOKUP-ENTRY
+               UNTIL end-of-grandparent-lookup OR grandparent-lookup-found
+           CLOSE content-lookup-file.
+
+       READ-GRANDPARENT-LOOKUP-ENTRY.
+           READ content-lookup-file
+               AT END SET end-of-grandparent-lookup TO TRUE
+           END-READ.
+
+       FIND-GRANDPARENT-LOOKUP-ENTRY.
+           IF FUNCTION TRIM(entry-title-lk) = FUNCTION TRIM(parent)
+               MOVE parent-lk TO grandparent-value
+               SET grandparent-lookup-found TO TRUE
+           ELSE
+               PERFORM READ-GRANDPARENT-LOOKUP-ENTRY
+           END-IF.
+
+       RENDER-CONTENT-ENTRY.
+
+      *> A new PAGE record only closes the section currently open
+      *> when that PAGE record is itself one CHECK-PAGE-FILTER is
+      *> going to let through -- i.e. it's the routed page, or we're
+      *> not routing at all and every PAGE renders in turn.  A PAGE
+      *> record belonging to some other page must not slam the
+      *> section shut, or content that CHECK-GRANDPARENT lets through
+      *> later in the file (a BLOG-REPLY that APPEND-BLOG-REPLY always
+      *> writes at EOF, well past every PAGE marker) ends up emitted
+      *> after the routed page's section has already been closed by
+      *> an unrelated PAGE it was never meant to see.
+
+           PERFORM CHECK-PAGE-FILTER
+
+           IF entry-type = "PAGE" AND render-this-entry
+               IF page-section-open
+                   DISPLAY "</section>"
+                   MOVE "N" TO page-section-open-flag
+               END-IF
+           END-IF
+
+           IF render-this-entry
+               EVALUATE entry-type
+                   WHEN "PAGE"
+                       DISPLAY '<section id="'
+                           FUNCTION TRIM(entry-title) '">'
+                       END-DISPLAY
+                       SET page-section-open TO TRUE
+                   WHEN "HEADING-ONE"
+                   DISPLAY "<h1>" FUNCTION TRIM(entry-value) "</h1>"
+                       END-DISPLAY
+               WHEN "HEADING-TWO"
+                   DISPLAY "<h2>" FUNCTION TRIM(entry-value) "</h2>"
+                       END-DISPLAY
+               WHEN "HEADING-THREE"
+                   DISPLAY "<h3>" FUNCTION TRIM(entry-value) "</h3>"
+                       END-DISPLAY
+               WHEN "ARTICLE"
+                   DISPLAY "<article>" FUNCTION TRIM(entry-value)
+                       "</article>"
+                   END-DISPLAY
+               WHEN "BLOG-ENTRY"
+                   DISPLAY '<div class="blog-entry"><p>'
+                       FUNCTION TRIM(entry-value) "</p></div>"
+                   END-DISPLAY
+               WHEN "BLOG-REPLY"
+                   MOVE entry-value TO html-escape-source
+                   PERFORM HTML-ESCAPE-VALUE
+                   DISPLAY '<div class="blog-reply"><p>'
+                       FUNCTION TRIM(html-escape-target) "</p></div>"
+                   END-DISPLAY
+               WHEN "QUOTATION"
+                   DISPLAY "<blockquote>" FUNCTION TRIM(entry-value)
+                       "</blockquote>"
+                   END-DISPLAY
+               WHEN "FOOTER-BIG-TEXT"
+                   DISPLAY '<div class="footer-big-text">'
+                       FUNCTION TRIM(entry-value) "</div>"
+                   END-DISPLAY
+               WHEN "FOOTER-SMALL-TEXT"
+                   DISPLAY '<div class="footer-small-text">'
+                       FUNCTION TRIM(entry-value) "</div>"
+                   END-DISPLAY
+               WHEN "IMAGE"
+                   DISPLAY '<img src="' FUNCTION TRIM(entry-value)
+                       '">'
+                   END-DISPLAY
+               WHEN "AUDIO"
+                   DISPLAY '<audio src="' FUNCTION TRIM(entry-value)
+                       '" controls></audio>'
+                   END-DISPLAY
+               WHEN "VIDEO"
+                   DISPLAY '<video src="' FUNCTION TRIM(entry-value)
+                       '" controls></video>'
+                   END-DISPLAY
+               WHEN "ORDERED-LIST"
+                   DISPLAY "<ol>" FUNCTION TRIM(entry-value) "</ol>"
+                       END-DISPLAY
+               WHEN "UNORDERED-LIST"
+                   DISPLAY "<ul>" FUNCTION TRIM(entry-value) "</ul>"
+                       END-DISPLAY
+               WHEN "AJAX-WIDGET"
+                   DISPLAY '<div id="' FUNCTION TRIM(entry-title)
+                       '">' FUNCTION TRIM(entry-value) "</div>"
+                   END-DISPLAY
+               WHEN "SLIDER"
+                   MOVE entry-title TO current-slider-id
+                   DISPLAY '<div id="slider">'
+                   PERFORM SHOW-SLIDER
+                   DISPLAY "</div>"
+               WHEN "FORM"
+                   DISPLAY
+                       '<form method="post" name="replyform">'
+                       newline
+                       "<label>Leave a reply:</label>"
+                       newline
+                       '<textarea name="comment" rows="4">'
+                       "</textarea>"
+                       newline
+                       '<input type="hidden" name="article" value="'
+                       FUNCTION TRIM(entry-value) '">'
+                       newline
+                       '<input type="submit" value="Post Reply">'
+                       newline
+                       "</form>"
+                   END-DISPLAY
+
+      *> A COMMENT entry is ordinary content-maintenance chatter left
+      *> next to its parent -- invisible to a visitor unless
+      *> CHECK-DEBUG-VIEW has switched debug-view on, in which case it
+      *> renders as an HTML comment right where it sits in file order.
+
+               WHEN "COMMENT"
+                   IF debug-view
+                       DISPLAY "<!-- " FUNCTION TRIM(entry-value) " -->"
+                   END-IF
+
+      *> MENU and SLIDER-IMAGE entries are rendered by their own
+      *> dedicated paragraphs elsewhere, not by this general-purpose
+      *> dispatch -- fall through quietly.
+
+               WHEN OTHER
+                   CONTINUE
+               END-EVALUATE
+           END-IF
+
+           PERFORM READ-CONTENT-ENTRY.
+
+       SHOW-SLIDER.
+
+      *> Walk the whole content file again, independently of
+      *> FETCH-CONTENT's own scan, and emit one <div class="slide">
+      *> per SLIDER-IMAGE whose parent is the SLIDER we were just
+      *> asked to show.
+
+           MOVE "N" TO end-of-slider-flag
+           OPEN INPUT content-lookup-file
+           PERFORM READ-SLIDER-ENTRY
+           PERFORM RENDER-SLIDER-ENTRY UNTIL end-of-slider
+           CLOSE content-lookup-file.
+
+       READ-SLIDER-ENTRY.
+           READ content-lookup-file
+               AT END SET end-of-slider TO TRUE
+           END-READ.
+
+       RENDER-SLIDER-ENTRY.
+           IF entry-type-lk = "SLIDER-IMAGE" AND
+                   parent-lk = current-slider-id
+               DISPLAY '<div class="slide"><img src="'
+                   FUNCTION TRIM(entry-value-lk) '"></div>'
+               END-DISPLAY
+           END-IF
+
+           PERFORM READ-SLIDER-ENTRY.
+
+       END-HTML.
            DISPLAY "    </body>"
            DISPLAY "</html>".
 
